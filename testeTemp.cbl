@@ -1,206 +1,977 @@
-      $set sourceformat"free"
-
-      *>Divisão de identificação do programa
-       identification division.
-       program-id. "testeTemp".
-       author. "Leticia Fausto".
-       installation. "PC".
-       date-written. 31/07/2020.
-       date-compiled. 31/07/2020.
-
-
-
-      *>Divisão para configuração do ambiente
-       environment division.
-       configuration section.
-           special-names. decimal-point is comma.
-
-      *>-----Declaração dos recursos externos
-       input-output section.
-       file-control.
-
-      *>   Declaração do arquivo
-           select arqTemp assign to "arqTemp.txt"      *>assosiando arquivo lógico (nome dado ao arquivo dentro do pmg vom o arquivo fisico)
-           organization is line sequential                   *>forma de organização dos dados
-           access mode is sequential                         *>forma de acesso aos dados
-           lock mode is automatic                            *>tratamento de dead lock - evita perda de dados em ambiemtes multi-usuários
-           file status is ws-fs-arqTemp.                  *>file status (o status da ultima operação)
-
-
-
-
-
-
-
-
-
-       i-o-control.
-
-      *>Declaração de variáveis
-       data division.
-
-      *>----Variaveis de arquivos
-       file section.
-       fd arqTemp.
-
-       01 fd-temperaturas.
-          05 fd-temp                               pic s9(02)v99.
-
-
-      *>----Variaveis de trabalho
-       working-storage section.
-
-       77  ws-fs-arqTemp                           pic 9(02). *>file status é obrigatorio sempre
-
-
-       01 ws-temperaturas occurs 30.
-          05 ws-temp                               pic s9(02)v99.
-
-       77 ws-media-temp                            pic s9(02)v99.
-       77 ws-temp-total                            pic s9(03)v99.
-
-
-       77 ws-dia                                   pic 9(02).
-       77 ws-ind-temp                              pic 9(02).
-
-       77 ws-sair                                  pic x(01).
-       77 ws-msn                                   pic x(27).
-
-
-      *>----Variaveis para comunicação entre programas
-       linkage section.
-
-
-      *>----Declaração de tela
-       screen section.
-
-      *>Declaração do corpo do programa
-       procedure division.
-
-
-           perform inicializa.
-           perform processamento.
-           perform finaliza.
-
-      *>------------------------------------------------------------------------
-      *>  Procedimentos de inicialização
-      *>------------------------------------------------------------------------
-       inicializa section.
-
-           open input arqTemp.      *>qualquer coisa diferente de 0 é erro. tratamento simples de erro
-           if ws-fs-arqTemp  <> 00 then
-               move "erro na abertura do arquivo"   to ws-msn
-               display ws-msn
-               perform finaliza
-           end-if
-
-
-           perform varying ws-dia from 1 by 1 until ws-fs-arqTemp = 10
-                                                     or ws-dia > 30
-
-               read arqTemp  into  ws-temperaturas(ws-dia)
-                   if ws-fs-arqTemp  <> 00
-                   and ws-fs-arqTemp <> 10 then
-                       move "erro na leitura do arquivo"   to ws-msn
-                       display ws-msn
-                       perform finaliza
-                   end-if
-
-           end-perform
-
-           close arqTemp.
-           if ws-fs-arqTemp  <> 00 then
-               move "erro no fechar arquivo"   to ws-msn
-               display ws-msn
-               perform finaliza
-           end-if
-
-
-
-
-
-           .
-       inicializa-exit.
-           exit.
-
-      *>------------------------------------------------------------------------
-      *>  Processamento principal
-      *>------------------------------------------------------------------------
-       processamento section.
-
-      *>   chamando rotina de calculo da média de temp.
-           perform calc-media-temp
-
-      *>    menu do sistema
-           perform until ws-sair = "S"
-                      or ws-sair = "s"
-               display erase
-
-               display "Dia a ser testado: "
-               accept ws-dia
-
-               if  ws-dia >= 1
-               and ws-dia <= 30 then
-                   if ws-temp(ws-dia) > ws-media-temp then
-                           display "A media de temperatura eh:" ws-media-temp
-                           display "A temperatura do dia " ws-dia " esta acima da media."
-                           display "Temperatura = " ws-temp(ws-dia)
-                   else
-                   if ws-temp(ws-dia) < ws-media-temp then
-                           display "A media de temperatura eh:" ws-media-temp
-                           display "A temperatura do dia " ws-dia " esta abaixo da media."
-                           display "Temperatura = " ws-temp(ws-dia)
-                   else
-                           display "A temperatura do dia " ws-dia " esta na media."
-                   end-if
-                   end-if
-               else
-                   display "Dia fora do intervalo valido (1 -30)"
-               end-if
-
-               display "'T'estar outra temperatura"
-               display "'S'air"
-               accept ws-sair
-           end-perform
-           .
-       processamento-exit.
-           exit.
-
-      *>------------------------------------------------------------------------
-      *>  Calculo da média de temperatura
-      *>------------------------------------------------------------------------
-       calc-media-temp section.
-
-           move 0 to ws-temp-total
-           perform varying ws-ind-temp from 1 by 1 until ws-ind-temp > 30
-               compute ws-temp-total = ws-temp-total + ws-temp(ws-ind-temp)
-           end-perform
-
-           compute ws-media-temp = ws-temp-total/30
-
-           .
-       calc-media-temp-exit.
-           exit.
-
-
-      *>------------------------------------------------------------------------
-      *>  Finalização
-      *>------------------------------------------------------------------------
-       finaliza section.
-           Stop run
-           .
-       finaliza-exit.
-           exit.
-
-
-
-
-
-
-
-
-
-
-
-
-
+      $set sourceformat"free"
+
+      *>Divisão de identificação do programa
+       identification division.
+       program-id. "testeTemp".
+       author. "Leticia Fausto".
+       installation. "PC".
+       date-written. 31/07/2020.
+       date-compiled. 31/07/2020.
+
+      *>Historico de alteracoes
+      *> 09/08/2026 - relatorio diario de temperaturas x media (impresso em arquivo)
+      *> 09/08/2026 - validacao da faixa de temperatura lida, com lista de excecoes
+      *> 09/08/2026 - suporte a meses com menos de 30 leituras (media pela qtd real)
+      *> 09/08/2026 - gravacao de dia/mes/ano em cada registro de temperatura
+      *> 09/08/2026 - historico de medias mensais e relatorio de tendencia
+      *> 09/08/2026 - manutencao (correcao) de uma leitura direto pelo menu
+      *> 09/08/2026 - exportacao da tabela de temperaturas em arquivo delimitado
+      *> 09/08/2026 - opcao de exibir temperatura tambem em Fahrenheit
+      *> 09/08/2026 - log de erros com status do arquivo e data/hora
+      *> 09/08/2026 - resumo mensal (qtd acima/abaixo/na media e extremos)
+
+
+
+      *>Divisão para configuração do ambiente
+       environment division.
+       configuration section.
+           special-names. decimal-point is comma.
+
+      *>-----Declaração dos recursos externos
+       input-output section.
+       file-control.
+
+      *>   Declaração do arquivo
+           select arqTemp assign to "arqTemp.txt"      *>assosiando arquivo lógico (nome dado ao arquivo dentro do pmg vom o arquivo fisico)
+           organization is line sequential                   *>forma de organização dos dados
+           access mode is sequential                         *>forma de acesso aos dados
+           lock mode is automatic                            *>tratamento de dead lock - evita perda de dados em ambiemtes multi-usuários
+           file status is ws-fs-arqTemp.                  *>file status (o status da ultima operação)
+
+      *>   Lista de excecoes (leituras fora da faixa plausivel)
+           select arqExcecoes assign to "excecoes.txt"
+           organization is line sequential
+           access mode is sequential
+           lock mode is automatic
+           file status is ws-fs-arqExcecoes.
+
+      *>   Relatorio diario (dia, temp, desvio e indicador acima/abaixo)
+           select arqRelatorio assign to "relatorio.txt"
+           organization is line sequential
+           access mode is sequential
+           lock mode is automatic
+           file status is ws-fs-arqRelatorio.
+
+      *>   Historico de medias mensais (uma linha por mes processado)
+           select arqHistorico assign to "historico.txt"
+           organization is line sequential
+           access mode is sequential
+           lock mode is automatic
+           file status is ws-fs-arqHistorico.
+
+      *>   Relatorio de tendencia (media do mes x ultimos 12 meses do historico)
+           select arqTendencia assign to "tendencia.txt"
+           organization is line sequential
+           access mode is sequential
+           lock mode is automatic
+           file status is ws-fs-arqTendencia.
+
+      *>   Exportação da tabela de temperaturas (delimitado por ';', pois ',' e o ponto decimal)
+           select arqCSV assign to "temperaturas.csv"
+           organization is line sequential
+           access mode is sequential
+           lock mode is automatic
+           file status is ws-fs-arqCSV.
+
+      *>   Log de erros (status do arquivo + data/hora de cada abortagem)
+           select arqErro assign to "erros.log"
+           organization is line sequential
+           access mode is sequential
+           lock mode is automatic
+           file status is ws-fs-arqErro.
+
+
+
+
+       i-o-control.
+
+      *>Declaração de variáveis
+       data division.
+
+      *>----Variaveis de arquivos
+       file section.
+       fd arqTemp.
+
+       01 fd-temperaturas.
+          05 fd-dia                                pic 9(02).
+          05 fd-mes                                pic 9(02).
+          05 fd-ano                                 pic 9(04).
+          05 fd-temp                               pic s9(02)v99.
+
+       fd arqExcecoes.
+
+       01 fd-exc-reg                                pic x(48).
+
+       fd arqRelatorio.
+
+       01 fd-rel-reg                                pic x(60).
+
+       fd arqHistorico.
+
+       01 fd-historico-reg.
+          05 fd-hist-ano                                 pic 9(04).
+          05 fd-hist-mes                                 pic 9(02).
+          05 fd-hist-media                               pic s9(02)v99.
+
+       fd arqTendencia.
+
+       01 fd-tend-reg                                pic x(60).
+
+       fd arqCSV.
+
+       01 fd-csv-reg                                pic x(30).
+
+       fd arqErro.
+
+       01 fd-erro-reg                                pic x(61).
+
+
+      *>----Variaveis de trabalho
+       working-storage section.
+
+       77  ws-fs-arqTemp                           pic 9(02). *>file status é obrigatorio sempre
+       77  ws-fs-arqExcecoes                       pic 9(02).
+       77  ws-fs-arqRelatorio                      pic 9(02).
+       77  ws-fs-arqHistorico                      pic 9(02).
+       77  ws-fs-arqTendencia                      pic 9(02).
+       77  ws-fs-arqCSV                            pic 9(02).
+       77  ws-fs-arqErro                           pic 9(02).
+
+       01 ws-temperaturas occurs 30.
+          05 ws-dia-reg                            pic 9(02).
+          05 ws-mes-reg                            pic 9(02).
+          05 ws-ano-reg                             pic 9(04).
+          05 ws-temp                               pic s9(02)v99.
+          05 ws-valida                             pic x(01) value "N".
+
+       77 ws-media-temp                            pic s9(02)v99.
+       77 ws-temp-total                            pic s9(04)v99.
+       77 ws-qtd-dias                               pic 9(02) value 0.
+       77 ws-qtd-validas                            pic 9(02) value 0.
+
+       77 ws-temp-min                               pic s9(02)v99 value -50,00.
+       77 ws-temp-max                               pic s9(02)v99 value 60,00.
+
+       77 ws-mes-corrente                           pic 9(02) value 0.
+       77 ws-ano-corrente                           pic 9(04) value 0.
+
+       77 ws-dia                                   pic 9(02).
+       77 ws-ind-temp                              pic 9(02).
+
+      *>----Variaveis da busca de um dia pelo valor de calendario gravado no registro
+       77 ws-dia-busca                              pic 9(02).
+       77 ws-ind-localizado                         pic 9(02) value 0.
+       77 ws-dia-encontrado                         pic x(01) value "N".
+          88 dia-foi-encontrado                     value "S".
+
+       77 ws-sair                                  pic x(01) value space.
+       77 ws-opcao                                 pic x(01).
+       77 ws-msn                                   pic x(27).
+
+      *>----Controla se excecoes.txt ja foi aberto/cabecalhado nesta execucao
+       77 ws-exc-aberta                             pic x(01) value "N".
+          88 exc-ja-aberta                          value "S".
+
+      *>----Variaveis do toggle Fahrenheit
+       77 ws-fahrenheit-on                          pic x(01) value "N".
+          88 ws-fahrenheit-ativo                    value "S".
+       77 ws-temp-f                                 pic s9(03)v99.
+       77 ws-media-f                                pic s9(03)v99.
+
+      *>----Variaveis da manutenção (correção de leitura)
+       77 ws-dia-corrigir                           pic 9(02).
+       77 ws-temp-corrigida                          pic s9(02)v99.
+
+      *>----Variaveis do desvio e do resumo mensal
+       77 ws-desvio                                 pic s9(02)v99.
+       77 ws-qtd-acima                               pic 9(02) value 0.
+       77 ws-qtd-abaixo                              pic 9(02) value 0.
+       77 ws-qtd-igual                               pic 9(02) value 0.
+       77 ws-dia-maior                               pic 9(02) value 0.
+       77 ws-dia-menor                               pic 9(02) value 0.
+       77 ws-temp-maior                              pic s9(02)v99.
+       77 ws-temp-menor                              pic s9(02)v99.
+
+      *>----Variaveis do historico e da tendencia
+       77 ws-qtd-historico                           pic 9(02) value 0.
+       77 ws-mes-ja-arquivado                        pic x(01) value "N".
+      *>    guarda o mes corrente recem-arquivado mais os 12 meses anteriores
+       01 ws-ultimos-13 occurs 13.
+          05 ws-hist12-ano                                 pic 9(04).
+          05 ws-hist12-mes                                 pic 9(02).
+          05 ws-hist12-media                               pic s9(02)v99.
+       77 ws-soma-historico                          pic s9(05)v99.
+       77 ws-media-historico                         pic s9(02)v99.
+
+      *>----Variaveis de data e hora (log de erros e carimbo dos registros)
+       01 ws-data-atual                              pic 9(08).
+       01 ws-hora-atual                              pic 9(08).
+
+      *>----Linhas montadas em memoria antes de serem gravadas nos relatorios
+      *>    (ficam separadas do registro do arquivo para nao perder os
+      *>    fillers fixos quando cabecalho e detalhe sao do mesmo arquivo)
+       01 ws-exc-cabecalho                           pic x(48)
+                                 value "DIA/MES/ANO - TEMPERATURA REJEITADA".
+       01 ws-exc-detalhe.
+          05 ws-exc-dia                                 pic 9(02).
+          05 filler                                 pic x(01) value "/".
+          05 ws-exc-mes                                 pic 9(02).
+          05 filler                                 pic x(01) value "/".
+          05 ws-exc-ano                                 pic 9(04).
+          05 filler                                 pic x(03) value " - ".
+          05 ws-exc-temp                                pic s9(02)v99
+                                   sign is trailing separate character.
+          05 filler                                 pic x(30)
+                                                     value " fora da faixa plausivel".
+
+       01 ws-rel-cabecalho                           pic x(60)
+                                 value "DIA - TEMP | DESVIO | SITUACAO".
+       01 ws-rel-detalhe.
+          05 ws-rel-dia                                 pic 9(02).
+          05 filler                                 pic x(03) value " - ".
+          05 ws-rel-temp                                pic s9(02)v99
+                                   sign is trailing separate character.
+          05 filler                                 pic x(03) value " | ".
+          05 ws-rel-desvio                              pic s9(02)v99
+                                   sign is trailing separate character.
+          05 filler                                 pic x(03) value " | ".
+          05 ws-rel-flag                                pic x(12).
+
+      *>    mesma linha acima, com a coluna de Fahrenheit acrescentada quando
+      *>    a conversao estiver ligada
+       01 ws-rel-cabecalho-f                         pic x(60)
+            value "DIA - TEMP(C) - TEMP(F) | DESVIO | SITUACAO".
+       01 ws-rel-detalhe-f.
+          05 ws-relf-dia                                 pic 9(02).
+          05 filler                                 pic x(03) value " - ".
+          05 ws-relf-temp-c                              pic s9(02)v99
+                                   sign is trailing separate character.
+          05 filler                                 pic x(03) value " - ".
+          05 ws-relf-temp-f                              pic s9(03)v99
+                                   sign is trailing separate character.
+          05 filler                                 pic x(03) value " | ".
+          05 ws-relf-desvio                              pic s9(02)v99
+                                   sign is trailing separate character.
+          05 filler                                 pic x(03) value " | ".
+          05 ws-relf-flag                                pic x(12).
+
+      *>    linha final do relatorio com a media do mes (conforme o toggle F)
+       01 ws-rel-media-resumo.
+          05 filler                                 pic x(14) value "MEDIA DO MES: ".
+          05 ws-rel-media                               pic s9(02)v99
+                                   sign is trailing separate character.
+          05 filler                                 pic x(41) value spaces.
+       01 ws-rel-media-resumo-f.
+          05 filler                                 pic x(20)
+                                                     value "MEDIA DO MES (C/F): ".
+          05 ws-relf-media-c                             pic s9(02)v99
+                                   sign is trailing separate character.
+          05 filler                                 pic x(03) value " / ".
+          05 ws-relf-media-f                             pic s9(03)v99
+                                   sign is trailing separate character.
+          05 filler                                 pic x(26) value spaces.
+
+       01 ws-tend-cabecalho                          pic x(60)
+                        value "ANO-MES : MEDIA  (ultimos meses do historico)".
+       01 ws-tend-detalhe.
+          05 ws-tend-ano                                 pic 9(04).
+          05 filler                                 pic x(01) value "-".
+          05 ws-tend-mes                                 pic 9(02).
+          05 filler                                 pic x(03) value " : ".
+          05 ws-tend-media                               pic s9(02)v99
+                                   sign is trailing separate character.
+       01 ws-tend-resumo                            pic x(60).
+
+       01 ws-csv-cabecalho                           pic x(30)
+                                      value "DIA;TEMPERATURA;MEDIA".
+       01 ws-csv-detalhe.
+          05 ws-csv-dia                                 pic 9(02).
+          05 filler                                 pic x(01) value ";".
+          05 ws-csv-temp                                pic s9(02)v99
+                                   sign is trailing separate character.
+          05 filler                                 pic x(01) value ";".
+          05 ws-csv-media                               pic s9(02)v99
+                                   sign is trailing separate character.
+
+       01 ws-erro-linha.
+          05 ws-err-data                              pic 9(08).
+          05 filler                                 pic x(01) value " ".
+          05 ws-err-hora                              pic 9(08).
+          05 filler                                 pic x(01) value " ".
+          05 ws-err-fs                                pic 9(02).
+          05 filler                                 pic x(01) value " ".
+          05 ws-err-msg                               pic x(40).
+
+
+      *>----Variaveis para comunicação entre programas
+       linkage section.
+
+
+      *>----Declaração de tela
+       screen section.
+
+      *>Declaração do corpo do programa
+       procedure division.
+
+
+           perform inicializa.
+           perform processamento.
+           perform finaliza.
+
+      *>------------------------------------------------------------------------
+      *>  Procedimentos de inicialização
+      *>------------------------------------------------------------------------
+       inicializa section.
+
+           open input arqTemp.      *>qualquer coisa diferente de 0 é erro. tratamento simples de erro
+           if ws-fs-arqTemp  <> 00 then
+               move "erro na abertura do arquivo"   to ws-msn
+               perform grava-erro
+               perform finaliza
+           end-if
+
+
+           perform varying ws-dia from 1 by 1 until ws-fs-arqTemp = 10
+                                                     or ws-dia > 30
+
+               read arqTemp
+                   if ws-fs-arqTemp  <> 00
+                   and ws-fs-arqTemp <> 10 then
+                       move "erro na leitura do arquivo"   to ws-msn
+                       perform grava-erro
+                       perform finaliza
+                   end-if
+
+               if ws-fs-arqTemp = 00 then
+                   move fd-dia  to ws-dia-reg(ws-dia)
+                   move fd-mes  to ws-mes-reg(ws-dia)
+                   move fd-ano  to ws-ano-reg(ws-dia)
+                   move fd-temp to ws-temp(ws-dia)
+                   move ws-dia  to ws-qtd-dias
+
+                   if ws-mes-corrente = 0 then
+                       move fd-mes to ws-mes-corrente
+                       move fd-ano to ws-ano-corrente
+                   end-if
+
+                   if fd-temp >= ws-temp-min
+                   and fd-temp <= ws-temp-max then
+                       move "S" to ws-valida(ws-dia)
+                   else
+                       move "N" to ws-valida(ws-dia)
+                       perform grava-excecao
+                   end-if
+               end-if
+
+           end-perform
+
+           close arqTemp.
+           if ws-fs-arqTemp  <> 00 then
+               move "erro no fechar arquivo"   to ws-msn
+               perform grava-erro
+               perform finaliza
+           end-if
+
+           .
+       inicializa-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Grava uma leitura fora da faixa plausivel na lista de excecoes.
+      *>  O arquivo e recriado (open output) na primeira excecao de cada
+      *>  execucao do programa e so depois reaberto em extend, para que
+      *>  excecoes.txt fique restrito as leituras do mes que acabou de ser
+      *>  carregado, e nao um apanhado de todas as execucoes anteriores.
+      *>------------------------------------------------------------------------
+       grava-excecao section.
+
+           if not exc-ja-aberta then
+               open output arqExcecoes
+               if ws-fs-arqExcecoes <> 00 then
+                   move "erro na abertura das excecoes"  to ws-msn
+                   display ws-msn
+                   display "status do arquivo: " ws-fs-arqExcecoes
+               else
+                   write fd-exc-reg from ws-exc-cabecalho
+                   close arqExcecoes
+                   move "S" to ws-exc-aberta
+               end-if
+           end-if
+
+           if exc-ja-aberta then
+               open extend arqExcecoes
+               if ws-fs-arqExcecoes <> 00 then
+                   move "erro na abertura das excecoes"  to ws-msn
+                   display ws-msn
+                   display "status do arquivo: " ws-fs-arqExcecoes
+               else
+                   move fd-dia  to ws-exc-dia
+                   move fd-mes  to ws-exc-mes
+                   move fd-ano  to ws-exc-ano
+                   move fd-temp to ws-exc-temp
+                   write fd-exc-reg from ws-exc-detalhe
+
+                   close arqExcecoes
+                   if ws-fs-arqExcecoes <> 00 then
+                       move "erro no fechamento das excecoes" to ws-msn
+                       display ws-msn
+                       display "status do arquivo: " ws-fs-arqExcecoes
+                   end-if
+               end-if
+           end-if
+           .
+       grava-excecao-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Grava no log de erros o status do arquivo e a data/hora da abortagem
+      *>------------------------------------------------------------------------
+       grava-erro section.
+
+           accept ws-data-atual from date yyyymmdd.
+           accept ws-hora-atual from time.
+
+           open extend arqErro.
+           if ws-fs-arqErro = 35 then
+               close arqErro
+               open output arqErro
+           end-if
+
+           move ws-data-atual  to ws-err-data
+           move ws-hora-atual  to ws-err-hora
+           move ws-fs-arqTemp  to ws-err-fs
+           move ws-msn         to ws-err-msg
+           write fd-erro-reg from ws-erro-linha
+
+           close arqErro.
+
+           display ws-msn
+           display "status do arquivo: " ws-fs-arqTemp
+           .
+       grava-erro-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Processamento principal
+      *>------------------------------------------------------------------------
+       processamento section.
+
+      *>   chamando rotina de calculo da média de temp.
+           perform calc-media-temp
+
+      *>    menu do sistema
+           perform until ws-sair = "S"
+                      or ws-sair = "s"
+               display erase
+
+               display "Temperaturas de " ws-mes-corrente "/" ws-ano-corrente
+                       " - " ws-qtd-validas " leitura(s) valida(s) de "
+                       ws-qtd-dias
+               display " "
+               display "'T'estar um dia"
+               display "'M'anutencao (corrigir um dia)"
+               display "'R'elatorio diario em arquivo"
+               display "'C'SV - exportar tabela"
+               display "'F'ahrenheit - ligar/desligar conversao"
+               display "'H'istorico - relatorio de tendencia"
+               display "'U'ltimo - resumo do mes (acima/abaixo/extremos)"
+               display "'S'air"
+               accept ws-opcao
+
+               evaluate ws-opcao
+                   when "T" when "t"
+                       perform testar-dia
+                   when "M" when "m"
+                       perform manutencao
+                   when "R" when "r"
+                       perform gera-relatorio
+                   when "C" when "c"
+                       perform gera-csv
+                   when "F" when "f"
+                       perform toggle-fahrenheit
+                   when "H" when "h"
+                       perform relatorio-tendencia
+                   when "U" when "u"
+                       perform resumo-mensal
+                   when "S" when "s"
+                       move "S" to ws-sair
+                   when other
+                       display "Opcao invalida"
+               end-evaluate
+
+           end-perform
+           .
+       processamento-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Localiza na tabela em memoria o indice do dia de calendario informado
+      *>  (ws-dia-busca), pois a posicao de leitura nem sempre bate com o dia
+      *>  gravado no registro quando o mes tem leituras faltando
+      *>------------------------------------------------------------------------
+       localiza-dia section.
+
+           move 0   to ws-ind-localizado
+           move "N" to ws-dia-encontrado
+
+           perform varying ws-ind-temp from 1 by 1 until ws-ind-temp > ws-qtd-dias
+                                                     or dia-foi-encontrado
+               if ws-dia-reg(ws-ind-temp) = ws-dia-busca then
+                   move ws-ind-temp to ws-ind-localizado
+                   move "S"         to ws-dia-encontrado
+               end-if
+           end-perform
+           .
+       localiza-dia-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Testa um dia informado contra a média (com opção de Fahrenheit)
+      *>------------------------------------------------------------------------
+       testar-dia section.
+
+           display "Dia a ser testado: "
+           accept ws-dia-busca
+
+           perform localiza-dia
+
+           if dia-foi-encontrado then
+               if ws-valida(ws-ind-localizado) <> "S" then
+                   display "Dia " ws-dia-busca " nao possui leitura valida."
+               else
+                   if ws-temp(ws-ind-localizado) > ws-media-temp then
+                           display "A media de temperatura eh:" ws-media-temp
+                           display "A temperatura do dia " ws-dia-busca " esta acima da media."
+                           display "Temperatura = " ws-temp(ws-ind-localizado)
+                   else
+                   if ws-temp(ws-ind-localizado) < ws-media-temp then
+                           display "A media de temperatura eh:" ws-media-temp
+                           display "A temperatura do dia " ws-dia-busca " esta abaixo da media."
+                           display "Temperatura = " ws-temp(ws-ind-localizado)
+                   else
+                           display "A temperatura do dia " ws-dia-busca " esta na media."
+                   end-if
+                   end-if
+
+                   if ws-fahrenheit-ativo then
+                       compute ws-temp-f  = (ws-temp(ws-ind-localizado) * 9 / 5) + 32
+                       compute ws-media-f = (ws-media-temp * 9 / 5) + 32
+                       display "Temperatura em Fahrenheit = " ws-temp-f
+                       display "Media em Fahrenheit       = " ws-media-f
+                   end-if
+               end-if
+           else
+               display "Dia " ws-dia-busca " nao encontrado entre os dias lidos."
+           end-if
+           .
+       testar-dia-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Liga/desliga a exibição da temperatura também em Fahrenheit
+      *>------------------------------------------------------------------------
+       toggle-fahrenheit section.
+
+           if ws-fahrenheit-ativo then
+               move "N" to ws-fahrenheit-on
+               display "Exibicao em Fahrenheit desligada."
+           else
+               move "S" to ws-fahrenheit-on
+               display "Exibicao em Fahrenheit ligada."
+           end-if
+           .
+       toggle-fahrenheit-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Calculo da média de temperatura (pela qtd real de leituras validas)
+      *>------------------------------------------------------------------------
+       calc-media-temp section.
+
+           move 0 to ws-temp-total
+           move 0 to ws-qtd-validas
+
+           perform varying ws-ind-temp from 1 by 1 until ws-ind-temp > ws-qtd-dias
+               if ws-valida(ws-ind-temp) = "S" then
+                   compute ws-temp-total = ws-temp-total + ws-temp(ws-ind-temp)
+                   add 1 to ws-qtd-validas
+               end-if
+           end-perform
+
+           if ws-qtd-validas > 0 then
+               compute ws-media-temp = ws-temp-total / ws-qtd-validas
+           else
+               move 0 to ws-media-temp
+           end-if
+
+           .
+       calc-media-temp-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Manutenção: corrige uma leitura, regrava arqTemp.txt e recalcula
+      *>------------------------------------------------------------------------
+       manutencao section.
+
+           display "Dia a corrigir: "
+           accept ws-dia-corrigir
+
+           move ws-dia-corrigir to ws-dia-busca
+           perform localiza-dia
+
+           if not dia-foi-encontrado then
+               display "Dia " ws-dia-corrigir " nao encontrado entre os dias lidos."
+           else
+               display "Nova temperatura para o dia " ws-dia-corrigir
+                       " (ex: 23,50): "
+               accept ws-temp-corrigida
+
+               if ws-temp-corrigida < ws-temp-min
+               or ws-temp-corrigida > ws-temp-max then
+                   display "Valor fora da faixa plausivel, correcao nao aplicada."
+               else
+                   move ws-temp-corrigida to ws-temp(ws-ind-localizado)
+                   move "S"               to ws-valida(ws-ind-localizado)
+
+                   open output arqTemp
+                   if ws-fs-arqTemp <> 00 then
+                       move "erro na abertura do arqTemp para correcao" to ws-msn
+                       display ws-msn
+                       display "status do arquivo: " ws-fs-arqTemp
+                   else
+                       perform varying ws-ind-temp from 1 by 1 until ws-ind-temp > ws-qtd-dias
+                           move ws-dia-reg(ws-ind-temp) to fd-dia
+                           move ws-mes-reg(ws-ind-temp) to fd-mes
+                           move ws-ano-reg(ws-ind-temp) to fd-ano
+                           move ws-temp(ws-ind-temp)    to fd-temp
+                           write fd-temperaturas
+                       end-perform
+                       close arqTemp
+
+                       if ws-fs-arqTemp <> 00 then
+                           move "erro no fechamento do arqTemp apos correcao" to ws-msn
+                           display ws-msn
+                           display "status do arquivo: " ws-fs-arqTemp
+                       else
+                           perform calc-media-temp
+
+                           display "Dia " ws-dia-corrigir " corrigido e media recalculada."
+                       end-if
+                   end-if
+               end-if
+           end-if
+           .
+       manutencao-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Relatorio diario: dia, temperatura, desvio e indicador acima/abaixo
+      *>------------------------------------------------------------------------
+       gera-relatorio section.
+
+           open output arqRelatorio
+           if ws-fs-arqRelatorio <> 00 then
+               move "erro na abertura do relatorio"  to ws-msn
+               display ws-msn
+               display "status do arquivo: " ws-fs-arqRelatorio
+           else
+               if ws-fahrenheit-ativo then
+                   write fd-rel-reg from ws-rel-cabecalho-f
+               else
+                   write fd-rel-reg from ws-rel-cabecalho
+               end-if
+
+               perform varying ws-ind-temp from 1 by 1 until ws-ind-temp > ws-qtd-dias
+                   if ws-valida(ws-ind-temp) = "S" then
+                       compute ws-desvio = ws-temp(ws-ind-temp) - ws-media-temp
+
+                       if ws-fahrenheit-ativo then
+                           compute ws-temp-f = (ws-temp(ws-ind-temp) * 9 / 5) + 32
+
+                           move ws-dia-reg(ws-ind-temp) to ws-relf-dia
+                           move ws-temp(ws-ind-temp)    to ws-relf-temp-c
+                           move ws-temp-f                to ws-relf-temp-f
+                           move ws-desvio                to ws-relf-desvio
+
+                           if ws-temp(ws-ind-temp) > ws-media-temp then
+                               move "ACIMA"   to ws-relf-flag
+                           else
+                           if ws-temp(ws-ind-temp) < ws-media-temp then
+                               move "ABAIXO"  to ws-relf-flag
+                           else
+                               move "NA MEDIA" to ws-relf-flag
+                           end-if
+                           end-if
+
+                           write fd-rel-reg from ws-rel-detalhe-f
+                       else
+                           move ws-dia-reg(ws-ind-temp) to ws-rel-dia
+                           move ws-temp(ws-ind-temp)    to ws-rel-temp
+                           move ws-desvio               to ws-rel-desvio
+
+                           if ws-temp(ws-ind-temp) > ws-media-temp then
+                               move "ACIMA"   to ws-rel-flag
+                           else
+                           if ws-temp(ws-ind-temp) < ws-media-temp then
+                               move "ABAIXO"  to ws-rel-flag
+                           else
+                               move "NA MEDIA" to ws-rel-flag
+                           end-if
+                           end-if
+
+                           write fd-rel-reg from ws-rel-detalhe
+                       end-if
+                   else
+      *>                dia com leitura fora da faixa plausivel: aparece no
+      *>                relatorio sinalizado, em vez de simplesmente faltar
+                       if ws-fahrenheit-ativo then
+                           compute ws-temp-f = (ws-temp(ws-ind-temp) * 9 / 5) + 32
+
+                           move ws-dia-reg(ws-ind-temp) to ws-relf-dia
+                           move ws-temp(ws-ind-temp)    to ws-relf-temp-c
+                           move ws-temp-f                to ws-relf-temp-f
+                           move 0                        to ws-relf-desvio
+                           move "REJEITADO"               to ws-relf-flag
+
+                           write fd-rel-reg from ws-rel-detalhe-f
+                       else
+                           move ws-dia-reg(ws-ind-temp) to ws-rel-dia
+                           move ws-temp(ws-ind-temp)    to ws-rel-temp
+                           move 0                       to ws-rel-desvio
+                           move "REJEITADO"              to ws-rel-flag
+
+                           write fd-rel-reg from ws-rel-detalhe
+                       end-if
+                   end-if
+               end-perform
+
+               if ws-fahrenheit-ativo then
+                   move ws-media-temp to ws-relf-media-c
+                   compute ws-temp-f = (ws-media-temp * 9 / 5) + 32
+                   move ws-temp-f      to ws-relf-media-f
+                   write fd-rel-reg from ws-rel-media-resumo-f
+               else
+                   move ws-media-temp to ws-rel-media
+                   write fd-rel-reg from ws-rel-media-resumo
+               end-if
+
+               close arqRelatorio
+               if ws-fs-arqRelatorio <> 00 then
+                   move "erro no fechamento do relatorio" to ws-msn
+                   display ws-msn
+                   display "status do arquivo: " ws-fs-arqRelatorio
+               else
+                   display "Relatorio diario gravado em relatorio.txt"
+               end-if
+           end-if
+           .
+       gera-relatorio-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Exportação CSV (delimitado por ';' - ',' e o ponto decimal aqui)
+      *>------------------------------------------------------------------------
+       gera-csv section.
+
+           open output arqCSV
+           if ws-fs-arqCSV <> 00 then
+               move "erro na abertura do csv"  to ws-msn
+               display ws-msn
+               display "status do arquivo: " ws-fs-arqCSV
+           else
+               write fd-csv-reg from ws-csv-cabecalho
+
+               perform varying ws-ind-temp from 1 by 1 until ws-ind-temp > ws-qtd-dias
+                   move ws-dia-reg(ws-ind-temp) to ws-csv-dia
+                   move ws-temp(ws-ind-temp)    to ws-csv-temp
+                   move ws-media-temp           to ws-csv-media
+                   write fd-csv-reg from ws-csv-detalhe
+               end-perform
+
+               close arqCSV
+               if ws-fs-arqCSV <> 00 then
+                   move "erro no fechamento do csv" to ws-msn
+                   display ws-msn
+                   display "status do arquivo: " ws-fs-arqCSV
+               else
+                   display "Tabela exportada em temperaturas.csv"
+               end-if
+           end-if
+           .
+       gera-csv-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Resumo mensal: qtd acima/abaixo/na media e dias de extremo
+      *>------------------------------------------------------------------------
+       resumo-mensal section.
+
+           move 0 to ws-qtd-acima
+           move 0 to ws-qtd-abaixo
+           move 0 to ws-qtd-igual
+           move 0 to ws-dia-maior
+           move 0 to ws-dia-menor
+
+           perform varying ws-ind-temp from 1 by 1 until ws-ind-temp > ws-qtd-dias
+               if ws-valida(ws-ind-temp) = "S" then
+
+                   if ws-temp(ws-ind-temp) > ws-media-temp then
+                       add 1 to ws-qtd-acima
+                   else
+                   if ws-temp(ws-ind-temp) < ws-media-temp then
+                       add 1 to ws-qtd-abaixo
+                   else
+                       add 1 to ws-qtd-igual
+                   end-if
+                   end-if
+
+                   if ws-dia-maior = 0
+                   or ws-temp(ws-ind-temp) > ws-temp-maior then
+                       move ws-dia-reg(ws-ind-temp) to ws-dia-maior
+                       move ws-temp(ws-ind-temp)    to ws-temp-maior
+                   end-if
+
+                   if ws-dia-menor = 0
+                   or ws-temp(ws-ind-temp) < ws-temp-menor then
+                       move ws-dia-reg(ws-ind-temp) to ws-dia-menor
+                       move ws-temp(ws-ind-temp)    to ws-temp-menor
+                   end-if
+
+               end-if
+           end-perform
+
+           display " "
+           display "Resumo do mes " ws-mes-corrente "/" ws-ano-corrente
+           display "Media do mes.........: " ws-media-temp
+           display "Dias acima da media...: " ws-qtd-acima
+           display "Dias abaixo da media..: " ws-qtd-abaixo
+           display "Dias na media.........: " ws-qtd-igual
+           display "Maior temperatura.....: " ws-temp-maior " (dia " ws-dia-maior ")"
+           display "Menor temperatura.....: " ws-temp-menor " (dia " ws-dia-menor ")"
+           .
+       resumo-mensal-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Arquiva a media do mes no historico e monta o relatorio de tendencia
+      *>------------------------------------------------------------------------
+       relatorio-tendencia section.
+
+      *>   verifica se o mes corrente ja foi arquivado no historico, para nao
+      *>   duplicar a linha se o usuario selecionar esta opcao mais de uma vez
+           move "N" to ws-mes-ja-arquivado
+           open input arqHistorico
+           if ws-fs-arqHistorico = 35 then
+               close arqHistorico
+           else
+               perform until ws-fs-arqHistorico = 10
+                   read arqHistorico
+                       if ws-fs-arqHistorico = 00 then
+                           if fd-hist-ano = ws-ano-corrente
+                           and fd-hist-mes = ws-mes-corrente then
+                               move "S" to ws-mes-ja-arquivado
+                           end-if
+                       end-if
+               end-perform
+               close arqHistorico
+           end-if
+
+      *>   grava a media do mes corrente no historico (append), uma vez por mes
+           if ws-mes-ja-arquivado = "S" then
+               display "Mes " ws-mes-corrente "/" ws-ano-corrente
+                       " ja arquivado no historico."
+           else
+               open extend arqHistorico
+               if ws-fs-arqHistorico = 35 then
+                   close arqHistorico
+                   open output arqHistorico
+               end-if
+               move ws-ano-corrente to fd-hist-ano
+               move ws-mes-corrente to fd-hist-mes
+               move ws-media-temp   to fd-hist-media
+               write fd-historico-reg
+               close arqHistorico
+           end-if
+
+      *>   le o historico inteiro, guardando na tabela o mes recem-arquivado
+      *>   mais os 12 meses anteriores a ele (13 linhas no total)
+           move 0 to ws-qtd-historico
+           open input arqHistorico
+           perform until ws-fs-arqHistorico = 10
+
+               read arqHistorico
+                   if ws-fs-arqHistorico = 00 then
+                       if ws-qtd-historico < 13 then
+                           add 1 to ws-qtd-historico
+                       else
+                           perform varying ws-ind-temp from 1 by 1 until ws-ind-temp > 12
+                               move ws-ultimos-13(ws-ind-temp + 1) to ws-ultimos-13(ws-ind-temp)
+                           end-perform
+                       end-if
+                       move fd-hist-ano   to ws-hist12-ano(ws-qtd-historico)
+                       move fd-hist-mes   to ws-hist12-mes(ws-qtd-historico)
+                       move fd-hist-media to ws-hist12-media(ws-qtd-historico)
+                   end-if
+
+           end-perform
+           close arqHistorico
+
+      *>   media dos meses anteriores guardados (exclui o mes que acabou de entrar)
+           move 0 to ws-soma-historico
+           if ws-qtd-historico > 1 then
+               perform varying ws-ind-temp from 1 by 1 until ws-ind-temp > ws-qtd-historico - 1
+                   compute ws-soma-historico = ws-soma-historico + ws-hist12-media(ws-ind-temp)
+               end-perform
+               compute ws-media-historico = ws-soma-historico / (ws-qtd-historico - 1)
+           else
+               move ws-media-temp to ws-media-historico
+           end-if
+
+      *>   monta o relatorio de tendencia em arquivo
+           open output arqTendencia
+           if ws-fs-arqTendencia <> 00 then
+               move "erro na abertura da tendencia"  to ws-msn
+               display ws-msn
+               display "status do arquivo: " ws-fs-arqTendencia
+           else
+               write fd-tend-reg from ws-tend-cabecalho
+
+               perform varying ws-ind-temp from 1 by 1 until ws-ind-temp > ws-qtd-historico
+                   move ws-hist12-ano(ws-ind-temp)   to ws-tend-ano
+                   move ws-hist12-mes(ws-ind-temp)   to ws-tend-mes
+                   move ws-hist12-media(ws-ind-temp) to ws-tend-media
+                   write fd-tend-reg from ws-tend-detalhe
+               end-perform
+
+               if ws-media-temp > ws-media-historico then
+                   move "MES ATUAL ACIMA DA MEDIA DOS MESES ANTERIORES" to ws-tend-resumo
+               else
+               if ws-media-temp < ws-media-historico then
+                   move "MES ATUAL ABAIXO DA MEDIA DOS MESES ANTERIORES" to ws-tend-resumo
+               else
+                   move "MES ATUAL NA MEDIA DOS MESES ANTERIORES" to ws-tend-resumo
+               end-if
+               end-if
+               write fd-tend-reg from ws-tend-resumo
+
+               close arqTendencia
+               if ws-fs-arqTendencia <> 00 then
+                   move "erro no fechamento da tendencia" to ws-msn
+                   display ws-msn
+                   display "status do arquivo: " ws-fs-arqTendencia
+               else
+                   display "Relatorio de tendencia gravado em tendencia.txt"
+               end-if
+           end-if
+           .
+       relatorio-tendencia-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Finalização
+      *>------------------------------------------------------------------------
+       finaliza section.
+           Stop run
+           .
+       finaliza-exit.
+           exit.
